@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    DBREC.cpy
+      *    Converted record as it is written to the DB load file.
+      *    Built field-by-field from WS-RECORD - no MOVE CORRESPONDING.
+      ******************************************************************
+       01  DB-RECORD.
+           05  DB-RECORD-KEY               PIC X(10).
+           05  DB-RECORD-TYPE              PIC X(01).
+           05  DB-RECORD-FIELD1            PIC X(20).
+           05  DB-RECORD-FIELD2            PIC 9(07)V99.
+           05  DB-RECORD-FIELD3            PIC X(05).
+           05  DB-RECORD-FIELD4            PIC X(20).
+           05  DB-RECORD-FIELD5            PIC 9(07)V99.
+           05  DB-RECORD-FIELD6            PIC X(05).
+
+       01  DB-RECORD-X REDEFINES DB-RECORD PIC X(79).
