@@ -0,0 +1,98 @@
+      ******************************************************************
+      *    INQMAP.cpy
+      *    Symbolic map copybook for mapset INQMSET, map INQMAP1
+      *    (request 008).  Generated-style layout for the CICS field
+      *    inquiry screen - support staff key in a DB-RECORD key and
+      *    get back the WS-RECORD-to-DB-RECORD field mapping for that
+      *    key, pulled from AUDIT.LOG.
+      *
+      *    Screen layout (24x80, model 2):
+      *       line  3  -  key entry field (KEYIN)
+      *       line  5  -  message/status line (MSGOUT)
+      *       lines 7-12 - one row per audited field (ROW1-ROW6),
+      *                    pre-formatted text:
+      *                    field name / old value / new value / time
+      ******************************************************************
+       01  INQMAP1I.
+           05  FILLER                      PIC X(12).
+           05  KEYINL                      PIC S9(4) COMP.
+           05  KEYINF                      PIC X.
+           05  FILLER REDEFINES KEYINF.
+               10  KEYINA                  PIC X.
+           05  KEYINI                      PIC X(10).
+
+           05  MSGOUTL                     PIC S9(4) COMP.
+           05  MSGOUTF                     PIC X.
+           05  FILLER REDEFINES MSGOUTF.
+               10  MSGOUTA                 PIC X.
+           05  MSGOUTI                     PIC X(76).
+
+           05  ROW1L                       PIC S9(4) COMP.
+           05  ROW1F                       PIC X.
+           05  FILLER REDEFINES ROW1F.
+               10  ROW1A                   PIC X.
+           05  ROW1I                       PIC X(76).
+
+           05  ROW2L                       PIC S9(4) COMP.
+           05  ROW2F                       PIC X.
+           05  FILLER REDEFINES ROW2F.
+               10  ROW2A                   PIC X.
+           05  ROW2I                       PIC X(76).
+
+           05  ROW3L                       PIC S9(4) COMP.
+           05  ROW3F                       PIC X.
+           05  FILLER REDEFINES ROW3F.
+               10  ROW3A                   PIC X.
+           05  ROW3I                       PIC X(76).
+
+           05  ROW4L                       PIC S9(4) COMP.
+           05  ROW4F                       PIC X.
+           05  FILLER REDEFINES ROW4F.
+               10  ROW4A                   PIC X.
+           05  ROW4I                       PIC X(76).
+
+           05  ROW5L                       PIC S9(4) COMP.
+           05  ROW5F                       PIC X.
+           05  FILLER REDEFINES ROW5F.
+               10  ROW5A                   PIC X.
+           05  ROW5I                       PIC X(76).
+
+           05  ROW6L                       PIC S9(4) COMP.
+           05  ROW6F                       PIC X.
+           05  FILLER REDEFINES ROW6F.
+               10  ROW6A                   PIC X.
+           05  ROW6I                       PIC X(76).
+
+       01  INQMAP1O REDEFINES INQMAP1I.
+           05  FILLER                      PIC X(12).
+           05  FILLER                      PIC X(3).
+           05  KEYOUTA                     PIC X.
+           05  KEYOUTO                     PIC X(10).
+
+           05  FILLER                      PIC X(3).
+           05  MSGOUTA                     PIC X.
+           05  MSGOUTO                     PIC X(76).
+
+           05  FILLER                      PIC X(3).
+           05  ROW1OA                      PIC X.
+           05  ROW1O                       PIC X(76).
+
+           05  FILLER                      PIC X(3).
+           05  ROW2OA                      PIC X.
+           05  ROW2O                       PIC X(76).
+
+           05  FILLER                      PIC X(3).
+           05  ROW3OA                      PIC X.
+           05  ROW3O                       PIC X(76).
+
+           05  FILLER                      PIC X(3).
+           05  ROW4OA                      PIC X.
+           05  ROW4O                       PIC X(76).
+
+           05  FILLER                      PIC X(3).
+           05  ROW5OA                      PIC X.
+           05  ROW5O                       PIC X(76).
+
+           05  FILLER                      PIC X(3).
+           05  ROW6OA                      PIC X.
+           05  ROW6O                       PIC X(76).
