@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    WSREC.cpy
+      *    Incoming source record, as read from the feed input file.
+      *    WS-RECORD-TYPE selects which field set is populated:
+      *       '1'  STANDARD   - FIELD1 thru FIELD3 only
+      *       '2'  EXTENDED   - FIELD1 thru FIELD6
+      ******************************************************************
+       01  WS-RECORD.
+           05  WS-RECORD-KEY               PIC X(10).
+           05  WS-RECORD-TYPE              PIC X(01).
+               88  WS-TYPE-STANDARD        VALUE '1'.
+               88  WS-TYPE-EXTENDED        VALUE '2'.
+           05  WS-RECORD-FIELD1            PIC X(20).
+           05  WS-RECORD-FIELD2            PIC 9(07)V99.
+           05  WS-RECORD-FIELD3            PIC X(05).
+           05  WS-RECORD-FIELD4            PIC X(20).
+           05  WS-RECORD-FIELD5            PIC 9(07)V99.
+           05  WS-RECORD-FIELD6            PIC X(05).
+
+       01  WS-RECORD-X REDEFINES WS-RECORD PIC X(79).
