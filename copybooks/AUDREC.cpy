@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    AUDREC.cpy
+      *    Before/after audit trail record layout (request 004).
+      *    One record per field moved from WS-RECORD to DB-RECORD:
+      *    record key, field name, old value, new value, timestamp.
+      *    Shared by CONVPGM (writer) and INQPGM (reader, request 008)
+      *    so both programs agree on the same AUDIT.LOG layout.
+      ******************************************************************
+       01  WS-AUDIT-LINE-AREA.
+           05  AR-KEY                      PIC X(10).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  AR-FIELD-NAME               PIC X(20).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  AR-OLD-VALUE                PIC X(20).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  AR-NEW-VALUE                PIC X(20).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  AR-TIMESTAMP                PIC X(14).
+           05  FILLER                      PIC X(03) VALUE SPACES.
