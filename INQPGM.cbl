@@ -0,0 +1,179 @@
+      ******************************************************************
+      *    PROGRAM-ID. INQPGM.
+      *    CICS pseudo-conversational inquiry transaction (request 008).
+      *    Support staff key in a DB-RECORD key and see the
+      *    WS-RECORD-to-DB-RECORD field mapping for that key - which
+      *    field fed which, and the value moved - pulled straight from
+      *    AUDIT.LOG (written by CONVPGM, see AUDREC.cpy) instead of
+      *    having to read CONVPGM's source to trace a value back.
+      *
+      *    NOTE: this program uses EXEC CICS and is not compiled by
+      *    the plain GnuCOBOL syntax gate used for the batch programs
+      *    in this backlog - this shop's GnuCOBOL build has no CICS
+      *    translator.  It has been desk-checked against the same
+      *    AUDREC.cpy layout CONVPGM writes and follows this
+      *    installation's usual pseudo-conversational/BMS pattern.
+      *    See IMPLEMENTATION_STATUS.md request 008 for detail.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INQPGM.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY INQMAP.
+       COPY AUDREC.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+       01  WS-MAPSET-NAME                  PIC X(08) VALUE 'INQMSET'.
+       01  WS-MAP-NAME                     PIC X(08) VALUE 'INQMAP1'.
+      *    AR-KEY repeats once per field moved for a given DB-RECORD
+      *    key, so it cannot be a base VSAM cluster's key (base
+      *    clusters require a unique key). WS-AUDIT-DATASET must name
+      *    the alternate index (AIX, NONUNIQUEKEY) PATH defined over
+      *    AR-KEY on a uniquely-keyed base cluster, not the base
+      *    cluster itself - see IMPLEMENTATION_STATUS.md request 008.
+       01  WS-AUDIT-DATASET                PIC X(08) VALUE 'AUDTVSAM'.
+
+       01  WS-INQUIRY-KEY                  PIC X(10) VALUE SPACES.
+       01  WS-RESP                         PIC S9(08) COMP.
+       01  WS-ROW-COUNT                    PIC 9(02) VALUE 0.
+       01  WS-ROW-TEXT                     PIC X(76) VALUE SPACES.
+       01  WS-FOUND-SWITCH                 PIC X(01) VALUE 'N'.
+           88  WS-KEY-FOUND                   VALUE 'Y'.
+
+       01  WS-ROW-TABLE-AREA.
+           05  WS-ROW-TABLE OCCURS 6 TIMES.
+               10  WS-ROW-LINE              PIC X(76).
+
+       01  WS-ROW-IDX                      PIC 9(02) VALUE 0.
+
+       01  DFHCOMMAREA-FLAG.
+           05  CA-SCREEN-SENT               PIC X(01) VALUE SPACES.
+               88  CA-FIRST-SCREEN-SENT        VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                     PIC X(01).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LOGIC.
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-SCREEN
+           ELSE
+               MOVE DFHCOMMAREA TO CA-SCREEN-SENT
+               EVALUATE EIBAID
+                   WHEN DFHCLEAR
+                       EXEC CICS RETURN
+                       END-EXEC
+                   WHEN DFHPF3
+                       EXEC CICS RETURN
+                       END-EXEC
+                   WHEN OTHER
+                       PERFORM 2000-PROCESS-INQUIRY
+               END-EVALUATE
+           END-IF
+           GOBACK.
+
+       1000-SEND-INITIAL-SCREEN.
+           MOVE LOW-VALUES TO INQMAP1O
+           MOVE SPACES TO KEYOUTO
+           MOVE 'ENTER A DB-RECORD KEY AND PRESS ENTER'
+               TO MSGOUTO
+           MOVE DFHBMBRY TO KEYOUTA
+           EXEC CICS SEND MAP(WS-MAP-NAME) MAPSET(WS-MAPSET-NAME)
+               FROM(INQMAP1O) ERASE
+           END-EXEC
+           MOVE 'Y' TO CA-SCREEN-SENT
+           EXEC CICS RETURN TRANSID('INQT')
+               COMMAREA(CA-SCREEN-SENT) LENGTH(1)
+           END-EXEC
+           GOBACK.
+
+       2000-PROCESS-INQUIRY.
+           EXEC CICS RECEIVE MAP(WS-MAP-NAME) MAPSET(WS-MAPSET-NAME)
+               INTO(INQMAP1I) RESP(WS-RESP)
+           END-EXEC
+           MOVE KEYINI TO WS-INQUIRY-KEY
+           IF WS-INQUIRY-KEY = SPACES
+               MOVE LOW-VALUES TO INQMAP1O
+               MOVE 'PLEASE ENTER A KEY' TO MSGOUTO
+               EXEC CICS SEND MAP(WS-MAP-NAME) MAPSET(WS-MAPSET-NAME)
+                   FROM(INQMAP1O) DATAONLY
+               END-EXEC
+           ELSE
+               PERFORM 3000-BROWSE-AUDIT-TRAIL
+               PERFORM 4000-SEND-RESULT-SCREEN
+           END-IF
+           EXEC CICS RETURN TRANSID('INQT')
+               COMMAREA(CA-SCREEN-SENT) LENGTH(1)
+           END-EXEC.
+
+      ******************************************************************
+      *    3000-BROWSE-AUDIT-TRAIL
+      *    Browses the audit trail (one row per field moved for a
+      *    given key - see AUDREC.cpy/AR-KEY) and builds up to six
+      *    display lines of "field / old value / new value / when".
+      ******************************************************************
+       3000-BROWSE-AUDIT-TRAIL.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           MOVE 0 TO WS-ROW-COUNT
+           MOVE SPACES TO WS-ROW-TABLE-AREA
+           MOVE WS-INQUIRY-KEY TO AR-KEY
+           EXEC CICS STARTBR DATASET(WS-AUDIT-DATASET)
+               RIDFLD(AR-KEY) GTEQ RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               PERFORM UNTIL WS-RESP NOT = DFHRESP(NORMAL)
+                       OR AR-KEY NOT = WS-INQUIRY-KEY
+                       OR WS-ROW-COUNT >= 6
+                   EXEC CICS READNEXT DATASET(WS-AUDIT-DATASET)
+                       INTO(WS-AUDIT-LINE-AREA)
+                       RIDFLD(AR-KEY) RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP = DFHRESP(NORMAL)
+                       AND AR-KEY = WS-INQUIRY-KEY
+                       SET WS-KEY-FOUND TO TRUE
+                       ADD 1 TO WS-ROW-COUNT
+      *    Labels kept to 3 bytes and the timestamp cut to its HHMMSS
+      *    portion (AR-TIMESTAMP is YYYYMMDDHHMMSS) so the 20+20+20
+      *    byte name/old/new fields always fit in WS-ROW-LINE's 76
+      *    bytes with no risk of STRING truncating silently.
+                       STRING AR-FIELD-NAME DELIMITED BY SIZE
+                               ' O=' DELIMITED BY SIZE
+                               AR-OLD-VALUE DELIMITED BY SIZE
+                               ' N=' DELIMITED BY SIZE
+                               AR-NEW-VALUE DELIMITED BY SIZE
+                               ' T=' DELIMITED BY SIZE
+                               AR-TIMESTAMP(9:6) DELIMITED BY SIZE
+                           INTO WS-ROW-LINE(WS-ROW-COUNT)
+                   END-IF
+               END-PERFORM
+               EXEC CICS ENDBR DATASET(WS-AUDIT-DATASET)
+               END-EXEC
+           END-IF.
+
+      ******************************************************************
+      *    4000-SEND-RESULT-SCREEN
+      *    Moves the rows gathered above into the map's output rows
+      *    and redisplays the screen with the mapping for the key.
+      ******************************************************************
+       4000-SEND-RESULT-SCREEN.
+           MOVE LOW-VALUES TO INQMAP1O
+           MOVE WS-INQUIRY-KEY TO KEYOUTO
+           IF WS-KEY-FOUND
+               MOVE 'FIELD MAPPING FOR THIS KEY:' TO MSGOUTO
+               MOVE WS-ROW-TABLE(1) TO ROW1O
+               MOVE WS-ROW-TABLE(2) TO ROW2O
+               MOVE WS-ROW-TABLE(3) TO ROW3O
+               MOVE WS-ROW-TABLE(4) TO ROW4O
+               MOVE WS-ROW-TABLE(5) TO ROW5O
+               MOVE WS-ROW-TABLE(6) TO ROW6O
+           ELSE
+               MOVE 'NO AUDIT TRAIL FOUND FOR THAT KEY' TO MSGOUTO
+           END-IF
+           EXEC CICS SEND MAP(WS-MAP-NAME) MAPSET(WS-MAPSET-NAME)
+               FROM(INQMAP1O) DATAONLY
+           END-EXEC.
