@@ -0,0 +1,120 @@
+      ******************************************************************
+      *    PROGRAM-ID. CONVDRV.
+      *    PARM-driven batch wrapper around CONVPGM (request 009).
+      *
+      *    Each of our source feeds used to be its own manually
+      *    submitted job step even though the field-by-field move
+      *    logic in CONVPGM is the same shape every time.  This
+      *    program takes, via the command line, the name of a feed
+      *    list file - one line per feed: a layout identifier, an
+      *    input filename, and an optional JSON export flag ('Y'/'N',
+      *    or SPACE to leave CONVPGM's compiled-in default alone,
+      *    request 006) - and CALLs CONVPGM's ENTRY 'CONVPGMC' once per
+      *    line so the whole day's feeds run in one submission instead
+      *    of one job step per feed.
+      *
+      *    This program's own PROCEDURE DIVISION takes no USING - a
+      *    PROCEDURE DIVISION USING on a program's main entry point
+      *    cannot be linked as an executable by this shop's `cobc -x`
+      *    toolchain.  Any run-time PARM text is instead read with
+      *    ACCEPT FROM COMMAND-LINE.
+      *
+      *    CONVPGM is declared IS INITIAL PROGRAM so its counters and
+      *    switches start fresh on every CALL, and it now re-derives
+      *    its output/recon/audit/checkpoint/JSON/exception filenames
+      *    from whatever input filename it is handed, so each feed in
+      *    the list gets its own set of output files instead of one
+      *    feed's output overwriting the last.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVDRV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEED-LIST-FILE
+               ASSIGN TO DYNAMIC WS-FEED-LIST-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FEED-LIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FEED-LIST-FILE
+           RECORDING MODE IS F.
+       01  FEED-LIST-RECORD.
+           05  FL-LAYOUT-ID                 PIC X(01).
+           05  FILLER                       PIC X(01).
+           05  FL-INPUT-FILENAME            PIC X(80).
+           05  FILLER                       PIC X(01).
+           05  FL-JSON-EXPORT-FLAG          PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FEED-LIST-FILENAME            PIC X(80) VALUE
+               'FEEDLIST.DAT'.
+       01  WS-FEED-LIST-STATUS              PIC X(02) VALUE '00'.
+           88  WS-FEED-LIST-OK                 VALUE '00'.
+
+       01  WS-EOF-SWITCH                    PIC X(01) VALUE 'N'.
+           88  WS-EOF-REACHED                  VALUE 'Y'.
+
+       01  WS-FEED-COUNT                    PIC 9(05) VALUE 0.
+
+       01  WS-CONV-PARM-AREA.
+           05  CP-LAYOUT-ID                 PIC X(01).
+           05  CP-INPUT-FILENAME            PIC X(80).
+           05  CP-JSON-EXPORT-FLAG          PIC X(01).
+
+       01  WS-COMMAND-LINE                  PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       1000-MAIN-LOGIC.
+           PERFORM 1100-APPLY-PARM
+           PERFORM 1200-OPEN-FEED-LIST
+           PERFORM 2000-PROCESS-FEEDS UNTIL WS-EOF-REACHED
+           CLOSE FEED-LIST-FILE
+           DISPLAY 'CONVDRV FEEDS PROCESSED: ' WS-FEED-COUNT
+           GOBACK.
+
+      ******************************************************************
+      *    1100-APPLY-PARM
+      *    The command line supplies the feed list file name.  No
+      *    command-line text (SPACES) keeps the compiled-in default of
+      *    FEEDLIST.DAT.
+      ******************************************************************
+       1100-APPLY-PARM.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+           IF WS-COMMAND-LINE NOT = SPACES
+               MOVE WS-COMMAND-LINE TO WS-FEED-LIST-FILENAME
+           END-IF.
+
+       1200-OPEN-FEED-LIST.
+           OPEN INPUT FEED-LIST-FILE
+           IF NOT WS-FEED-LIST-OK
+               DISPLAY 'CONVDRV UNABLE TO OPEN FEED LIST FILE, STATUS='
+                   WS-FEED-LIST-STATUS
+               SET WS-EOF-REACHED TO TRUE
+           END-IF.
+
+       2000-PROCESS-FEEDS.
+           READ FEED-LIST-FILE
+               AT END SET WS-EOF-REACHED TO TRUE
+           END-READ
+           IF NOT WS-EOF-REACHED
+               PERFORM 2100-RUN-ONE-FEED
+           END-IF.
+
+      ******************************************************************
+      *    2100-RUN-ONE-FEED
+      *    Hands this feed's layout identifier and input filename to
+      *    CONVPGM and lets it apply the matching field list - the
+      *    field-by-field move logic itself is never duplicated here.
+      ******************************************************************
+       2100-RUN-ONE-FEED.
+           MOVE FL-LAYOUT-ID TO CP-LAYOUT-ID
+           MOVE FL-INPUT-FILENAME TO CP-INPUT-FILENAME
+           MOVE FL-JSON-EXPORT-FLAG TO CP-JSON-EXPORT-FLAG
+           DISPLAY 'CONVDRV RUNNING FEED: ' FL-INPUT-FILENAME
+               ' LAYOUT: ' FL-LAYOUT-ID
+           CALL 'CONVPGMC' USING WS-CONV-PARM-AREA
+           ADD 1 TO WS-FEED-COUNT.
