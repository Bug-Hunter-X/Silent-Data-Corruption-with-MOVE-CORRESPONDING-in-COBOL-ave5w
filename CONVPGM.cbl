@@ -0,0 +1,1109 @@
+      ******************************************************************
+      *    PROGRAM-ID. CONVPGM.
+      *    Converts incoming WS-RECORD feed records into DB-RECORD
+      *    load records.  Each field is still moved explicitly -
+      *    WS-RECORD-FIELD1/2/3 TO DB-RECORD-FIELD1/2/3 - MOVE
+      *    CORRESPONDING is never used.
+      *
+      *    Before those moves run, 3000-VALIDATE-RECORD rejects a
+      *    record that is out of domain (non-numeric in a numeric
+      *    field, a blank where a code is required) so bad source
+      *    data never reaches DB-RECORD.  Explicit field-by-field
+      *    moves already stop type-mismatch corruption; this adds the
+      *    check that bad values never sail through untouched.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVPGM IS INITIAL PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-INPUT-FILE
+               ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT DB-OUTPUT-FILE
+               ASSIGN TO DYNAMIC WS-DB-OUTPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DB-STATUS.
+
+           SELECT RECON-REPORT-FILE
+               ASSIGN TO DYNAMIC WS-RECON-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO DYNAMIC WS-CHECKPOINT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE
+               ASSIGN TO DYNAMIC WS-AUDIT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT JSON-EXPORT-FILE
+               ASSIGN TO DYNAMIC WS-JSON-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JSON-STATUS.
+
+           SELECT EXCEPTION-FILE
+               ASSIGN TO DYNAMIC WS-EXCEPTION-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WS-INPUT-FILE
+           RECORDING MODE IS F.
+       01  WS-INPUT-RECORD                 PIC X(79).
+
+       FD  DB-OUTPUT-FILE
+           RECORDING MODE IS F.
+       01  DB-OUTPUT-RECORD                PIC X(79).
+
+       FD  RECON-REPORT-FILE
+           RECORDING MODE IS F.
+       01  RECON-REPORT-LINE               PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD               PIC X(10).
+
+       FD  AUDIT-TRAIL-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-TRAIL-LINE                PIC X(95).
+
+       FD  JSON-EXPORT-FILE
+           RECORDING MODE IS F.
+       01  JSON-EXPORT-LINE                PIC X(300).
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-LINE                  PIC X(145).
+
+       WORKING-STORAGE SECTION.
+       COPY WSREC.
+       COPY DBREC.
+
+       01  WS-DYNAMIC-FILENAMES.
+           05  WS-INPUT-FILENAME           PIC X(80) VALUE
+               'WSINPUT.DAT'.
+           05  WS-DB-OUTPUT-FILENAME       PIC X(80) VALUE
+               'DBOUTPT.DAT'.
+           05  WS-RECON-FILENAME           PIC X(80) VALUE
+               'RECON.RPT'.
+           05  WS-CHECKPOINT-FILENAME      PIC X(80) VALUE
+               'CHECKPT.DAT'.
+           05  WS-AUDIT-FILENAME           PIC X(80) VALUE
+               'AUDIT.LOG'.
+           05  WS-JSON-FILENAME            PIC X(80) VALUE
+               'DBRECORD.JSN'.
+           05  WS-EXCEPTION-FILENAME       PIC X(80) VALUE
+               'EXCPT.DAT'.
+
+       01  WS-FILE-STATUSES.
+           05  WS-INPUT-STATUS             PIC X(02) VALUE '00'.
+               88  WS-INPUT-OK                VALUE '00'.
+           05  WS-DB-STATUS                PIC X(02) VALUE '00'.
+               88  WS-DB-OK                   VALUE '00'.
+           05  WS-RECON-STATUS             PIC X(02) VALUE '00'.
+               88  WS-RECON-FILE-OK           VALUE '00'.
+           05  WS-CHECKPOINT-STATUS        PIC X(02) VALUE '00'.
+               88  WS-CHECKPOINT-FOUND        VALUE '00'.
+               88  WS-CHECKPOINT-NOT-FOUND    VALUE '35'.
+           05  WS-AUDIT-STATUS             PIC X(02) VALUE '00'.
+               88  WS-AUDIT-OK                VALUE '00'.
+           05  WS-JSON-STATUS              PIC X(02) VALUE '00'.
+               88  WS-JSON-OK                 VALUE '00'.
+           05  WS-EXCEPTION-STATUS         PIC X(02) VALUE '00'.
+               88  WS-EXCEPTION-OK            VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+               88  WS-EOF-REACHED             VALUE 'Y'.
+           05  WS-VALID-SWITCH             PIC X(01) VALUE 'Y'.
+               88  WS-RECORD-IS-VALID          VALUE 'Y'.
+               88  WS-RECORD-IS-INVALID        VALUE 'N'.
+           05  WS-RECON-SWITCH             PIC X(01) VALUE 'Y'.
+               88  WS-RECON-PASSED            VALUE 'Y'.
+               88  WS-RECON-FAILED             VALUE 'N'.
+           05  WS-RESTART-SWITCH           PIC X(01) VALUE 'N'.
+               88  WS-RESTART-MODE            VALUE 'Y'.
+           05  WS-SKIP-SWITCH              PIC X(01) VALUE 'N'.
+               88  WS-SKIPPING-TO-RESTART     VALUE 'Y'.
+           05  WS-JSON-EXPORT-SWITCH       PIC X(01) VALUE 'Y'.
+               88  WS-JSON-EXPORT-ENABLED     VALUE 'Y'.
+               88  WS-JSON-EXPORT-DISABLED    VALUE 'N'.
+           05  WS-INPUT-FILE-OPEN-SWITCH   PIC X(01) VALUE 'Y'.
+               88  WS-INPUT-FILE-WAS-OPENED   VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ             PIC 9(09) VALUE 0.
+           05  WS-RECORDS-WRITTEN          PIC 9(09) VALUE 0.
+           05  WS-RECORDS-REJECTED         PIC 9(09) VALUE 0.
+           05  WS-RECON-MISMATCH-COUNT     PIC 9(09) VALUE 0.
+           05  WS-RECORDS-SKIPPED          PIC 9(09) VALUE 0.
+           05  WS-RECORDS-SINCE-CHECKPOINT PIC 9(05) VALUE 0.
+
+       01  WS-CHECKPOINT-AREA.
+           05  WS-CHECKPOINT-INTERVAL      PIC 9(05) VALUE 1000.
+           05  WS-LAST-CHECKPOINT-KEY      PIC X(10) VALUE SPACES.
+
+       01  WS-REJECT-AREA.
+           05  WS-REJECT-REASON-CODE       PIC X(10) VALUE SPACES.
+           05  WS-REJECT-REASON-TEXT       PIC X(40) VALUE SPACES.
+
+       01  WS-RECON-LINE-AREA.
+           05  RR-KEY                      PIC X(10).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  RR-FIELD-NAME               PIC X(20).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  RR-RESULT                   PIC X(08).
+           05  FILLER                      PIC X(38) VALUE SPACES.
+
+       COPY AUDREC.
+
+       01  WS-EXCEPTION-LINE-AREA.
+           05  EX-KEY                      PIC X(10).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  EX-REASON-CODE              PIC X(10).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  EX-REASON-TEXT              PIC X(40).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  EX-ORIGINAL-RECORD          PIC X(79).
+
+       01  WS-AUDIT-TIMESTAMP              PIC X(14) VALUE SPACES.
+
+       01  WS-AUDIT-NUMERIC-EDIT           PIC ZZZZZZ9.99.
+
+      ******************************************************************
+      *    WS-AUDIT-NUMERIC-SOURCE/LEN/TEXT/VALUE
+      *    Scratch area for 4950-FORMAT-NUMERIC-AUDIT-VALUE, which
+      *    resolves an 'N'-type field map row's audit value generically
+      *    from its own SRC-LENGTH/DST-LENGTH instead of a hardcoded
+      *    WS-RECORD-FIELDn/DB-RECORD-FIELDn reference, so adding a
+      *    second numeric row to either table logs the right field.
+      ******************************************************************
+       01  WS-AUDIT-NUMERIC-SOURCE         PIC X(09) VALUE SPACES.
+       01  WS-AUDIT-NUMERIC-LEN            PIC 9(02) VALUE 0.
+       01  WS-AUDIT-NUMERIC-TEXT           PIC X(11) VALUE SPACES.
+       01  WS-AUDIT-NUMERIC-VALUE          PIC 9(07)V99 VALUE 0.
+
+      ******************************************************************
+      *    Field maps  (request 005)
+      *    Offset/length/field-name table driving the explicit,
+      *    no-MOVE-CORRESPONDING field copy - one table per record
+      *    type, per the separate-move-list split from request 002,
+      *    so STANDARD and EXTENDED fields are never walked together.
+      *    WS-RECORD-X/DB-RECORD-X (see WSREC.cpy/DBREC.cpy) are plain
+      *    PIC X redefines of the same 01-level records the rest of
+      *    the program already uses, so reference modification here
+      *    reads/writes the identical bytes an explicit MOVE would.
+      ******************************************************************
+      *    Field type code: 'A' = alphanumeric, 'N' = numeric with two
+      *    implied decimals (9(07)V99) - drives how the audit trail
+      *    formats the old/new value text for that field.
+       01  WS-STANDARD-FIELD-MAP-VALUES.
+           05  FILLER PIC X(33) VALUE
+               'FIELD1              A012020012020'.
+           05  FILLER PIC X(33) VALUE
+               'FIELD2              N032009032009'.
+           05  FILLER PIC X(33) VALUE
+               'FIELD3              A041005041005'.
+
+      *    OCCURS count below must match WS-STD-FIELD-MAP-COUNT.
+       01  WS-STANDARD-FIELD-MAP REDEFINES WS-STANDARD-FIELD-MAP-VALUES.
+           05  WS-STANDARD-FIELD-MAP-ENTRY OCCURS 3 TIMES.
+               10  FM-STD-FIELD-NAME       PIC X(20).
+               10  FM-STD-FIELD-TYPE       PIC X(01).
+               10  FM-STD-SRC-OFFSET       PIC 9(03).
+               10  FM-STD-SRC-LENGTH       PIC 9(03).
+               10  FM-STD-DST-OFFSET       PIC 9(03).
+               10  FM-STD-DST-LENGTH       PIC 9(03).
+
+       01  WS-EXTENDED-FIELD-MAP-VALUES.
+           05  FILLER PIC X(33) VALUE
+               'FIELD4              A046020046020'.
+           05  FILLER PIC X(33) VALUE
+               'FIELD5              N066009066009'.
+           05  FILLER PIC X(33) VALUE
+               'FIELD6              A075005075005'.
+
+      *    OCCURS count below must match WS-EXT-FIELD-MAP-COUNT.
+       01  WS-EXTENDED-FIELD-MAP REDEFINES WS-EXTENDED-FIELD-MAP-VALUES.
+           05  WS-EXTENDED-FIELD-MAP-ENTRY OCCURS 3 TIMES.
+               10  FM-EXT-FIELD-NAME       PIC X(20).
+               10  FM-EXT-FIELD-TYPE       PIC X(01).
+               10  FM-EXT-SRC-OFFSET       PIC 9(03).
+               10  FM-EXT-SRC-LENGTH       PIC 9(03).
+               10  FM-EXT-DST-OFFSET       PIC 9(03).
+               10  FM-EXT-DST-LENGTH       PIC 9(03).
+
+      ******************************************************************
+      *    WS-STD-FIELD-MAP-COUNT / WS-EXT-FIELD-MAP-COUNT
+      *    Row count for WS-STANDARD-FIELD-MAP-ENTRY / WS-EXTENDED-
+      *    FIELD-MAP-ENTRY above - keep this VALUE in lock step with
+      *    each table's OCCURS clause.  4100-MOVE-STANDARD-FIELDS and
+      *    4200-MOVE-EXTENDED-FIELDS bound their PERFORM VARYING off
+      *    these items instead of a bare literal, so adding a row to
+      *    either table and forgetting to bump its OCCURS/count pair
+      *    is the only way to silently leave a field unmoved.
+      ******************************************************************
+       01  WS-STD-FIELD-MAP-COUNT          PIC 9(02) VALUE 3.
+       01  WS-EXT-FIELD-MAP-COUNT          PIC 9(02) VALUE 3.
+
+       01  WS-MAP-IDX                      PIC 9(02) VALUE 0.
+
+       01  WS-JSON-PTR                     PIC 9(04) VALUE 1.
+
+      ******************************************************************
+      *    WS-JSON-ESCAPE-* - scratch area for 8050-ESCAPE-JSON-FIELD,
+      *    which backslash-escapes '"' and '\' in an alphanumeric field
+      *    before it is STRING'd into JSON-EXPORT-LINE, so a field
+      *    value containing either character cannot produce invalid
+      *    JSON (request 006/the reporting API that reads DBRECORD.JSN
+      *    downstream).
+      ******************************************************************
+       01  WS-JSON-ESCAPE-SOURCE            PIC X(20) VALUE SPACES.
+       01  WS-JSON-ESCAPE-LEN               PIC 9(02) VALUE 0.
+       01  WS-JSON-ESCAPE-RESULT            PIC X(41) VALUE SPACES.
+       01  WS-JSON-ESCAPE-IDX               PIC 9(02) VALUE 0.
+       01  WS-JSON-ESCAPE-PTR               PIC 9(02) VALUE 0.
+       01  WS-JSON-ESCAPE-CHAR              PIC X(01) VALUE SPACE.
+
+       01  WS-FEED-BASENAME                PIC X(40) VALUE SPACES.
+
+      ******************************************************************
+      *    WS-LAYOUT-ID-OVERRIDE / WS-INPUT-FILENAME-OVERRIDE
+      *    Mirror the ENTRY 'CONVPGMC' LINKAGE SECTION parm into
+      *    WORKING-STORAGE as soon as that entry is taken, so
+      *    1050-APPLY-FEED-OVERRIDE has one place to read from no
+      *    matter which entry point was used to get here (LINKAGE
+      *    SECTION content is only meaningful on the parameterized
+      *    entry, not on the plain standalone main entry below).
+      ******************************************************************
+       01  WS-LAYOUT-ID-OVERRIDE           PIC X(01) VALUE SPACE.
+       01  WS-INPUT-FILENAME-OVERRIDE      PIC X(80) VALUE SPACES.
+       01  WS-JSON-EXPORT-FLAG-OVERRIDE    PIC X(01) VALUE SPACE.
+
+       01  WS-COMMAND-LINE                 PIC X(80) VALUE SPACES.
+
+      ******************************************************************
+      *    LS-CONV-PARM  (request 009)
+      *    Optional per-feed override, passed by CONVDRV through the
+      *    ENTRY 'CONVPGMC' entry point when it is driving this program
+      *    across a list of input layouts in one submission.  A caller
+      *    that leaves all three fields as SPACES gets today's
+      *    standalone behavior - the compiled-in WS-INPUT-FILENAME and
+      *    WS-JSON-EXPORT-SWITCH defaults - unchanged.  LS-JSON-EXPORT-
+      *    FLAG is 'Y'/'N' to force the JSON export switch on/off for
+      *    this feed, or SPACE to leave it at its compiled-in default.
+      ******************************************************************
+       LINKAGE SECTION.
+       01  LS-CONV-PARM.
+           05  LS-LAYOUT-ID                 PIC X(01) VALUE SPACE.
+           05  LS-INPUT-FILENAME            PIC X(80) VALUE SPACES.
+           05  LS-JSON-EXPORT-FLAG          PIC X(01) VALUE SPACE.
+
+      ******************************************************************
+      *    Dual entry points.
+      *    The plain PROCEDURE DIVISION (no USING) is what lets this
+      *    program still build and run as a standalone JCL step with
+      *    `cobc -x` - GnuCOBOL refuses to link an executable whose
+      *    main PROCEDURE DIVISION/ENTRY carries a USING clause.
+      *    CONVDRV instead CALLs the secondary ENTRY 'CONVPGMC', which
+      *    is USING LS-CONV-PARM, to pass a per-feed layout id and
+      *    input filename.  Both entries fall into the same
+      *    1000-RUN-CONVERSION body so the conversion logic itself is
+      *    never duplicated between them.
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *    1000-MAIN-LOGIC
+      *    The standalone entry has no LINKAGE SECTION to carry a
+      *    per-run JSON export override, so it reads one optional
+      *    command-line character instead - 'Y'/'N' to force the JSON
+      *    export switch on/off, or no command line (SPACES) to keep
+      *    the compiled-in WS-JSON-EXPORT-SWITCH default (request 006).
+      ******************************************************************
+       1000-MAIN-LOGIC.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+           MOVE WS-COMMAND-LINE(1:1) TO WS-JSON-EXPORT-FLAG-OVERRIDE
+           PERFORM 1000-RUN-CONVERSION
+           GOBACK.
+
+       ENTRY 'CONVPGMC' USING LS-CONV-PARM.
+       1010-PARM-ENTRY.
+           MOVE LS-LAYOUT-ID TO WS-LAYOUT-ID-OVERRIDE
+           MOVE LS-INPUT-FILENAME TO WS-INPUT-FILENAME-OVERRIDE
+           MOVE LS-JSON-EXPORT-FLAG TO WS-JSON-EXPORT-FLAG-OVERRIDE
+           PERFORM 1000-RUN-CONVERSION
+           GOBACK.
+
+       1000-RUN-CONVERSION.
+           PERFORM 1100-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS UNTIL WS-EOF-REACHED
+           PERFORM 9000-TERMINATE.
+
+      ******************************************************************
+      *    1050-APPLY-FEED-OVERRIDE  (request 009)
+      *    When CONVDRV passes a real input filename, every other
+      *    dynamic filename this program uses (output, recon, audit,
+      *    checkpoint, JSON, exception) is rederived from it, so each
+      *    feed in a multi-feed submission gets its own set of output
+      *    files instead of each CALL overwriting the last feed's.
+      ******************************************************************
+       1050-APPLY-FEED-OVERRIDE.
+           IF WS-LAYOUT-ID-OVERRIDE NOT = SPACE
+               DISPLAY 'CONVPGM LAYOUT ID: ' WS-LAYOUT-ID-OVERRIDE
+           END-IF
+           IF WS-JSON-EXPORT-FLAG-OVERRIDE = 'Y'
+               SET WS-JSON-EXPORT-ENABLED TO TRUE
+           ELSE
+               IF WS-JSON-EXPORT-FLAG-OVERRIDE = 'N'
+                   SET WS-JSON-EXPORT-DISABLED TO TRUE
+               END-IF
+           END-IF
+           IF WS-INPUT-FILENAME-OVERRIDE NOT = SPACES
+               MOVE WS-INPUT-FILENAME-OVERRIDE TO WS-INPUT-FILENAME
+               MOVE SPACES TO WS-FEED-BASENAME
+               UNSTRING WS-INPUT-FILENAME-OVERRIDE DELIMITED BY '.'
+                   INTO WS-FEED-BASENAME
+               END-UNSTRING
+               MOVE SPACES TO WS-DB-OUTPUT-FILENAME
+               STRING FUNCTION TRIM(WS-FEED-BASENAME) '.OUT'
+                   DELIMITED BY SIZE
+                   INTO WS-DB-OUTPUT-FILENAME
+               END-STRING
+               MOVE SPACES TO WS-RECON-FILENAME
+               STRING FUNCTION TRIM(WS-FEED-BASENAME) '.RPT'
+                   DELIMITED BY SIZE
+                   INTO WS-RECON-FILENAME
+               END-STRING
+               MOVE SPACES TO WS-CHECKPOINT-FILENAME
+               STRING FUNCTION TRIM(WS-FEED-BASENAME) '.CKP'
+                   DELIMITED BY SIZE
+                   INTO WS-CHECKPOINT-FILENAME
+               END-STRING
+               MOVE SPACES TO WS-AUDIT-FILENAME
+               STRING FUNCTION TRIM(WS-FEED-BASENAME) '.LOG'
+                   DELIMITED BY SIZE
+                   INTO WS-AUDIT-FILENAME
+               END-STRING
+               MOVE SPACES TO WS-JSON-FILENAME
+               STRING FUNCTION TRIM(WS-FEED-BASENAME) '.JSN'
+                   DELIMITED BY SIZE
+                   INTO WS-JSON-FILENAME
+               END-STRING
+               MOVE SPACES TO WS-EXCEPTION-FILENAME
+               STRING FUNCTION TRIM(WS-FEED-BASENAME) '.EXC'
+                   DELIMITED BY SIZE
+                   INTO WS-EXCEPTION-FILENAME
+               END-STRING
+           END-IF.
+
+      ******************************************************************
+      *    1100-INITIALIZE
+      *    WS-INPUT-FILE-OPEN-SWITCH records whether OPEN INPUT
+      *    actually succeeded, independent of WS-INPUT-STATUS (which
+      *    later READs of WS-INPUT-FILE go on to change) - 9000-
+      *    TERMINATE uses it to decide whether any output file or the
+      *    checkpoint was ever opened.  A failed OPEN INPUT must not
+      *    fall through to 1200-READ-CHECKPOINT/1150-OPEN-OUTPUT-FILES:
+      *    on a genuine restart that would read the real checkpoint
+      *    key only to have 9000-TERMINATE erase it, and on any run it
+      *    would truncate DB-OUTPUT-FILE, RECON-REPORT-FILE, AUDIT-
+      *    TRAIL-FILE, JSON-EXPORT-FILE, and EXCEPTION-FILE even though
+      *    zero records were processed.
+      ******************************************************************
+       1100-INITIALIZE.
+           PERFORM 1050-APPLY-FEED-OVERRIDE
+           OPEN INPUT WS-INPUT-FILE
+           IF WS-INPUT-OK
+               PERFORM 1200-READ-CHECKPOINT
+               PERFORM 1150-OPEN-OUTPUT-FILES
+           ELSE
+               MOVE 'N' TO WS-INPUT-FILE-OPEN-SWITCH
+               DISPLAY 'CONVPGM UNABLE TO OPEN INPUT FILE, STATUS='
+                   WS-INPUT-STATUS
+               SET WS-EOF-REACHED TO TRUE
+           END-IF.
+
+      ******************************************************************
+      *    1150-OPEN-OUTPUT-FILES
+      *    WS-RESTART-MODE is only known once 1200-READ-CHECKPOINT has
+      *    run, so that paragraph must execute before this one.  A
+      *    restart run opens every file this program writes EXTEND
+      *    (append) instead of OUTPUT (truncate) - 2100-CHECK-RESTART-
+      *    POINT never reconverts the records before the checkpointed
+      *    key, so OUTPUT here would permanently lose them from
+      *    DB-OUTPUT-FILE, RECON-REPORT-FILE, AUDIT-TRAIL-FILE,
+      *    JSON-EXPORT-FILE, and EXCEPTION-FILE.
+      ******************************************************************
+       1150-OPEN-OUTPUT-FILES.
+           IF WS-RESTART-MODE
+               OPEN EXTEND DB-OUTPUT-FILE
+               OPEN EXTEND RECON-REPORT-FILE
+               OPEN EXTEND AUDIT-TRAIL-FILE
+               IF WS-JSON-EXPORT-ENABLED
+                   OPEN EXTEND JSON-EXPORT-FILE
+               END-IF
+               OPEN EXTEND EXCEPTION-FILE
+           ELSE
+               OPEN OUTPUT DB-OUTPUT-FILE
+               OPEN OUTPUT RECON-REPORT-FILE
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+               IF WS-JSON-EXPORT-ENABLED
+                   OPEN OUTPUT JSON-EXPORT-FILE
+               END-IF
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           IF NOT WS-DB-OK
+               DISPLAY 'CONVPGM UNABLE TO OPEN DB OUTPUT FILE, STATUS='
+                   WS-DB-STATUS
+           END-IF
+           IF NOT WS-RECON-FILE-OK
+               DISPLAY 'CONVPGM UNABLE TO OPEN RECON FILE, STATUS='
+                   WS-RECON-STATUS
+           END-IF
+           IF NOT WS-AUDIT-OK
+               DISPLAY 'CONVPGM UNABLE TO OPEN AUDIT FILE, STATUS='
+                   WS-AUDIT-STATUS
+           END-IF
+           IF WS-JSON-EXPORT-ENABLED AND NOT WS-JSON-OK
+               DISPLAY 'CONVPGM UNABLE TO OPEN JSON FILE, STATUS='
+                   WS-JSON-STATUS
+           END-IF
+           IF NOT WS-EXCEPTION-OK
+               DISPLAY 'CONVPGM UNABLE TO OPEN EXCEPTION FILE, STATUS='
+                   WS-EXCEPTION-STATUS
+           END-IF.
+
+      ******************************************************************
+      *    1200-READ-CHECKPOINT  (request 003)
+      *    A checkpoint file that does not exist yet (status 35) just
+      *    means this is the first run - that is not an error.  When a
+      *    last-successful key is found, restart mode skips forward
+      *    past it instead of reprocessing records already committed
+      *    to DB-RECORD.
+      ******************************************************************
+       1200-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FOUND
+               READ CHECKPOINT-FILE INTO WS-LAST-CHECKPOINT-KEY
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF WS-LAST-CHECKPOINT-KEY NOT = SPACES
+                   SET WS-RESTART-MODE TO TRUE
+                   SET WS-SKIPPING-TO-RESTART TO TRUE
+                   DISPLAY 'CONVPGM RESTARTING AFTER KEY: '
+                       WS-LAST-CHECKPOINT-KEY
+               END-IF
+           ELSE
+               IF NOT WS-CHECKPOINT-NOT-FOUND
+                   DISPLAY 'CONVPGM CHECKPOINT FILE OPEN STATUS='
+                       WS-CHECKPOINT-STATUS
+               END-IF
+           END-IF.
+
+       2000-PROCESS-RECORDS.
+           READ WS-INPUT-FILE INTO WS-RECORD
+               AT END SET WS-EOF-REACHED TO TRUE
+           END-READ
+           IF NOT WS-EOF-REACHED
+               ADD 1 TO WS-RECORDS-READ
+               IF WS-SKIPPING-TO-RESTART
+                   PERFORM 2100-CHECK-RESTART-POINT
+               ELSE
+                   PERFORM 2200-CONVERT-AND-LOAD-RECORD
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *    2100-CHECK-RESTART-POINT  (request 003)
+      *    Reads forward without converting until the checkpointed key
+      *    is seen, then resumes normal processing on the next record.
+      ******************************************************************
+       2100-CHECK-RESTART-POINT.
+           ADD 1 TO WS-RECORDS-SKIPPED
+           IF WS-RECORD-KEY = WS-LAST-CHECKPOINT-KEY
+               MOVE 'N' TO WS-SKIP-SWITCH
+           END-IF.
+
+       2200-CONVERT-AND-LOAD-RECORD.
+           PERFORM 3000-VALIDATE-RECORD
+           IF WS-RECORD-IS-VALID
+               PERFORM 4000-CONVERT-RECORD
+               PERFORM 5000-RECONCILE-RECORD
+               IF WS-RECON-PASSED
+                   PERFORM 6000-WRITE-DB-RECORD
+               ELSE
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   MOVE 'RECONFAIL' TO WS-REJECT-REASON-CODE
+                   MOVE 'Post-move reconciliation mismatch'
+                       TO WS-REJECT-REASON-TEXT
+                   PERFORM 2300-WRITE-EXCEPTION-RECORD
+                   DISPLAY 'CONVPGM REJECTED ' WS-RECORD-KEY
+                       ': post-move reconciliation mismatch'
+               END-IF
+           ELSE
+               ADD 1 TO WS-RECORDS-REJECTED
+               PERFORM 2300-WRITE-EXCEPTION-RECORD
+               DISPLAY 'CONVPGM REJECTED ' WS-RECORD-KEY ': '
+                   WS-REJECT-REASON-TEXT
+           END-IF.
+
+      ******************************************************************
+      *    2300-WRITE-EXCEPTION-RECORD  (request 007)
+      *    Records that fail validation or reconciliation are written
+      *    here, with a reason code, instead of being silently dropped
+      *    or moved as-is, so the bad records for a run can be pulled
+      *    out, fixed, and resubmitted without re-running the whole
+      *    day's feed.
+      ******************************************************************
+       2300-WRITE-EXCEPTION-RECORD.
+           MOVE WS-RECORD-KEY TO EX-KEY
+           MOVE WS-REJECT-REASON-CODE TO EX-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT TO EX-REASON-TEXT
+           MOVE WS-INPUT-RECORD TO EX-ORIGINAL-RECORD
+           MOVE WS-EXCEPTION-LINE-AREA TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+           IF NOT WS-EXCEPTION-OK
+               DISPLAY 'CONVPGM EXCEPTION FILE WRITE FAILED, STATUS='
+                   WS-EXCEPTION-STATUS
+           END-IF.
+
+      ******************************************************************
+      *    3000-VALIDATE-RECORD  (request 000)
+      *    Rejects out-of-domain data before it ever reaches DB-RECORD.
+      ******************************************************************
+       3000-VALIDATE-RECORD.
+           SET WS-RECORD-IS-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON-TEXT
+           MOVE SPACES TO WS-REJECT-REASON-CODE
+
+           IF WS-RECORD-KEY = SPACES
+               SET WS-RECORD-IS-INVALID TO TRUE
+               MOVE 'BADFIELD' TO WS-REJECT-REASON-CODE
+               MOVE 'Record key is blank' TO WS-REJECT-REASON-TEXT
+           END-IF
+
+           IF WS-RECORD-IS-VALID
+               IF NOT WS-TYPE-STANDARD AND NOT WS-TYPE-EXTENDED
+                   SET WS-RECORD-IS-INVALID TO TRUE
+                   MOVE 'UNKTYPE' TO WS-REJECT-REASON-CODE
+                   MOVE 'Record type is not 1 or 2'
+                       TO WS-REJECT-REASON-TEXT
+               END-IF
+           END-IF
+
+           IF WS-RECORD-IS-VALID
+               PERFORM 3100-VALIDATE-STANDARD-FIELDS
+           END-IF
+
+           IF WS-RECORD-IS-VALID AND WS-TYPE-EXTENDED
+               PERFORM 3200-VALIDATE-EXTENDED-FIELDS
+           END-IF.
+
+       3100-VALIDATE-STANDARD-FIELDS.
+           IF WS-RECORD-FIELD1 = SPACES
+               SET WS-RECORD-IS-INVALID TO TRUE
+               MOVE 'BADFIELD' TO WS-REJECT-REASON-CODE
+               MOVE 'FIELD1 is blank' TO WS-REJECT-REASON-TEXT
+           END-IF
+
+           IF WS-RECORD-IS-VALID AND WS-RECORD-FIELD2 NOT NUMERIC
+               SET WS-RECORD-IS-INVALID TO TRUE
+               MOVE 'BADFIELD' TO WS-REJECT-REASON-CODE
+               MOVE 'FIELD2 is not numeric' TO WS-REJECT-REASON-TEXT
+           END-IF
+
+           IF WS-RECORD-IS-VALID AND WS-RECORD-FIELD3 = SPACES
+               SET WS-RECORD-IS-INVALID TO TRUE
+               MOVE 'BADFIELD' TO WS-REJECT-REASON-CODE
+               MOVE 'FIELD3 is blank' TO WS-REJECT-REASON-TEXT
+           END-IF.
+
+       3200-VALIDATE-EXTENDED-FIELDS.
+           IF WS-RECORD-FIELD4 = SPACES
+               SET WS-RECORD-IS-INVALID TO TRUE
+               MOVE 'BADFIELD' TO WS-REJECT-REASON-CODE
+               MOVE 'FIELD4 is blank' TO WS-REJECT-REASON-TEXT
+           END-IF
+
+           IF WS-RECORD-IS-VALID AND WS-RECORD-FIELD5 NOT NUMERIC
+               SET WS-RECORD-IS-INVALID TO TRUE
+               MOVE 'BADFIELD' TO WS-REJECT-REASON-CODE
+               MOVE 'FIELD5 is not numeric' TO WS-REJECT-REASON-TEXT
+           END-IF
+
+           IF WS-RECORD-IS-VALID AND WS-RECORD-FIELD6 = SPACES
+               SET WS-RECORD-IS-INVALID TO TRUE
+               MOVE 'BADFIELD' TO WS-REJECT-REASON-CODE
+               MOVE 'FIELD6 is blank' TO WS-REJECT-REASON-TEXT
+           END-IF.
+
+      ******************************************************************
+      *    4000-CONVERT-RECORD  (request 002)
+      *    Explicit, field-by-field moves - no MOVE CORRESPONDING.
+      *    STANDARD and EXTENDED records are carried out as two
+      *    separate move lists rather than one shared block, so the
+      *    two layouts can never be cross-wired.  Each move also
+      *    writes a before/after audit record (request 004).
+      ******************************************************************
+       4000-CONVERT-RECORD.
+           INITIALIZE DB-RECORD
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-AUDIT-TIMESTAMP
+           MOVE WS-RECORD-KEY  TO DB-RECORD-KEY
+           MOVE WS-RECORD-TYPE TO DB-RECORD-TYPE
+           PERFORM 4100-MOVE-STANDARD-FIELDS
+           IF WS-TYPE-EXTENDED
+               PERFORM 4200-MOVE-EXTENDED-FIELDS
+           END-IF.
+
+      ******************************************************************
+      *    4100-MOVE-STANDARD-FIELDS  (request 005)
+      *    Walks WS-STANDARD-FIELD-MAP instead of one hand-written
+      *    MOVE per field, but still copies one named field at a time
+      *    by explicit offset/length - never a whole-record
+      *    MOVE CORRESPONDING.
+      ******************************************************************
+       4100-MOVE-STANDARD-FIELDS.
+           PERFORM VARYING WS-MAP-IDX FROM 1 BY 1
+                   UNTIL WS-MAP-IDX > WS-STD-FIELD-MAP-COUNT
+               PERFORM 4150-MOVE-AND-AUDIT-STD-FIELD
+           END-PERFORM.
+
+      ******************************************************************
+      *    4150-MOVE-AND-AUDIT-STD-FIELD
+      *    The audit columns for a numeric field ('N' type) are
+      *    resolved by 4950-FORMAT-NUMERIC-AUDIT-VALUE from this row's
+      *    own SRC-LENGTH/DST-LENGTH rather than a named elementary
+      *    item, so the fix holds however many numeric rows this table
+      *    ends up with - not the WS-RECORD-X/DB-RECORD-X alphanumeric
+      *    reference modification used for the actual field copy above.
+      *    A MOVE of an alphanumeric substring straight into the
+      *    ZZZZZZ9.99 edited WS-AUDIT-NUMERIC-EDIT does not align on
+      *    the sender's implied decimal point, so it would overstate
+      *    every logged old/new value by a factor of 100.
+      ******************************************************************
+       4150-MOVE-AND-AUDIT-STD-FIELD.
+           MOVE WS-RECORD-X(FM-STD-SRC-OFFSET(WS-MAP-IDX):
+                   FM-STD-SRC-LENGTH(WS-MAP-IDX))
+               TO DB-RECORD-X(FM-STD-DST-OFFSET(WS-MAP-IDX):
+                   FM-STD-DST-LENGTH(WS-MAP-IDX))
+           MOVE FM-STD-FIELD-NAME(WS-MAP-IDX) TO AR-FIELD-NAME
+           IF FM-STD-FIELD-TYPE(WS-MAP-IDX) = 'N'
+               MOVE FM-STD-SRC-LENGTH(WS-MAP-IDX)
+                   TO WS-AUDIT-NUMERIC-LEN
+               MOVE SPACES TO WS-AUDIT-NUMERIC-SOURCE
+               MOVE WS-RECORD-X(FM-STD-SRC-OFFSET(WS-MAP-IDX):
+                       FM-STD-SRC-LENGTH(WS-MAP-IDX))
+                   TO WS-AUDIT-NUMERIC-SOURCE(1:WS-AUDIT-NUMERIC-LEN)
+               PERFORM 4950-FORMAT-NUMERIC-AUDIT-VALUE
+               MOVE WS-AUDIT-NUMERIC-EDIT TO AR-OLD-VALUE
+               MOVE SPACES TO WS-AUDIT-NUMERIC-SOURCE
+               MOVE DB-RECORD-X(FM-STD-DST-OFFSET(WS-MAP-IDX):
+                       FM-STD-DST-LENGTH(WS-MAP-IDX))
+                   TO WS-AUDIT-NUMERIC-SOURCE(1:WS-AUDIT-NUMERIC-LEN)
+               PERFORM 4950-FORMAT-NUMERIC-AUDIT-VALUE
+               MOVE WS-AUDIT-NUMERIC-EDIT TO AR-NEW-VALUE
+           ELSE
+               MOVE WS-RECORD-X(FM-STD-SRC-OFFSET(WS-MAP-IDX):
+                       FM-STD-SRC-LENGTH(WS-MAP-IDX))
+                   TO AR-OLD-VALUE
+               MOVE DB-RECORD-X(FM-STD-DST-OFFSET(WS-MAP-IDX):
+                       FM-STD-DST-LENGTH(WS-MAP-IDX))
+                   TO AR-NEW-VALUE
+           END-IF
+           PERFORM 4900-WRITE-AUDIT-LINE.
+
+      ******************************************************************
+      *    4200-MOVE-EXTENDED-FIELDS  (request 005)
+      *    Same table-driven pattern as 4100, over its own
+      *    WS-EXTENDED-FIELD-MAP, kept separate per request 002.
+      ******************************************************************
+       4200-MOVE-EXTENDED-FIELDS.
+           PERFORM VARYING WS-MAP-IDX FROM 1 BY 1
+                   UNTIL WS-MAP-IDX > WS-EXT-FIELD-MAP-COUNT
+               PERFORM 4250-MOVE-AND-AUDIT-EXT-FIELD
+           END-PERFORM.
+
+      ******************************************************************
+      *    4250-MOVE-AND-AUDIT-EXT-FIELD
+      *    Same fix as 4150-MOVE-AND-AUDIT-STD-FIELD: the numeric
+      *    audit columns are resolved generically by 4950-FORMAT-
+      *    NUMERIC-AUDIT-VALUE from this row's own SRC-LENGTH/DST-
+      *    LENGTH, not a named elementary item, so the logged value
+      *    keeps its decimal alignment however many numeric rows this
+      *    table ends up with.
+      ******************************************************************
+       4250-MOVE-AND-AUDIT-EXT-FIELD.
+           MOVE WS-RECORD-X(FM-EXT-SRC-OFFSET(WS-MAP-IDX):
+                   FM-EXT-SRC-LENGTH(WS-MAP-IDX))
+               TO DB-RECORD-X(FM-EXT-DST-OFFSET(WS-MAP-IDX):
+                   FM-EXT-DST-LENGTH(WS-MAP-IDX))
+           MOVE FM-EXT-FIELD-NAME(WS-MAP-IDX) TO AR-FIELD-NAME
+           IF FM-EXT-FIELD-TYPE(WS-MAP-IDX) = 'N'
+               MOVE FM-EXT-SRC-LENGTH(WS-MAP-IDX)
+                   TO WS-AUDIT-NUMERIC-LEN
+               MOVE SPACES TO WS-AUDIT-NUMERIC-SOURCE
+               MOVE WS-RECORD-X(FM-EXT-SRC-OFFSET(WS-MAP-IDX):
+                       FM-EXT-SRC-LENGTH(WS-MAP-IDX))
+                   TO WS-AUDIT-NUMERIC-SOURCE(1:WS-AUDIT-NUMERIC-LEN)
+               PERFORM 4950-FORMAT-NUMERIC-AUDIT-VALUE
+               MOVE WS-AUDIT-NUMERIC-EDIT TO AR-OLD-VALUE
+               MOVE SPACES TO WS-AUDIT-NUMERIC-SOURCE
+               MOVE DB-RECORD-X(FM-EXT-DST-OFFSET(WS-MAP-IDX):
+                       FM-EXT-DST-LENGTH(WS-MAP-IDX))
+                   TO WS-AUDIT-NUMERIC-SOURCE(1:WS-AUDIT-NUMERIC-LEN)
+               PERFORM 4950-FORMAT-NUMERIC-AUDIT-VALUE
+               MOVE WS-AUDIT-NUMERIC-EDIT TO AR-NEW-VALUE
+           ELSE
+               MOVE WS-RECORD-X(FM-EXT-SRC-OFFSET(WS-MAP-IDX):
+                       FM-EXT-SRC-LENGTH(WS-MAP-IDX))
+                   TO AR-OLD-VALUE
+               MOVE DB-RECORD-X(FM-EXT-DST-OFFSET(WS-MAP-IDX):
+                       FM-EXT-DST-LENGTH(WS-MAP-IDX))
+                   TO AR-NEW-VALUE
+           END-IF
+           PERFORM 4900-WRITE-AUDIT-LINE.
+
+      ******************************************************************
+      *    4950-FORMAT-NUMERIC-AUDIT-VALUE
+      *    Converts the raw digit string left-justified in WS-AUDIT-
+      *    NUMERIC-SOURCE (length WS-AUDIT-NUMERIC-LEN, set by the
+      *    caller from the field map row's own SRC-LENGTH/DST-LENGTH)
+      *    into WS-AUDIT-NUMERIC-EDIT - independent of which named
+      *    field supplied the digits.  Every 'N'-type field is defined
+      *    above as 9(07)V99, so its last two digits are always the
+      *    implied decimal places; inserting the decimal point here
+      *    and re-parsing with FUNCTION NUMVAL gives a true numeric
+      *    value that MOVEs into the ZZZZZZ9.99 edited picture with
+      *    the same zero-suppressed display the hardcoded version had.
+      ******************************************************************
+       4950-FORMAT-NUMERIC-AUDIT-VALUE.
+           MOVE SPACES TO WS-AUDIT-NUMERIC-TEXT
+           STRING WS-AUDIT-NUMERIC-SOURCE(1:WS-AUDIT-NUMERIC-LEN - 2)
+                       DELIMITED BY SIZE
+                   '.' DELIMITED BY SIZE
+                   WS-AUDIT-NUMERIC-SOURCE(WS-AUDIT-NUMERIC-LEN - 1:2)
+                       DELIMITED BY SIZE
+               INTO WS-AUDIT-NUMERIC-TEXT
+           END-STRING
+           COMPUTE WS-AUDIT-NUMERIC-VALUE =
+               FUNCTION NUMVAL(WS-AUDIT-NUMERIC-TEXT)
+           MOVE WS-AUDIT-NUMERIC-VALUE TO WS-AUDIT-NUMERIC-EDIT.
+
+       4900-WRITE-AUDIT-LINE.
+           MOVE WS-RECORD-KEY TO AR-KEY
+           MOVE WS-AUDIT-TIMESTAMP TO AR-TIMESTAMP
+           MOVE WS-AUDIT-LINE-AREA TO AUDIT-TRAIL-LINE
+           WRITE AUDIT-TRAIL-LINE
+           IF NOT WS-AUDIT-OK
+               DISPLAY 'CONVPGM AUDIT TRAIL WRITE FAILED, STATUS='
+                   WS-AUDIT-STATUS
+           END-IF.
+
+      ******************************************************************
+      *    5000-RECONCILE-RECORD  (request 001)
+      *    Re-examines the staged DB-RECORD immediately after the
+      *    moves and confirms every field still matches its
+      *    WS-RECORD source byte for byte, printing one report line
+      *    per field for every record - not just the failures - so
+      *    the report can be filed as evidence the guard held for the
+      *    whole run.
+      ******************************************************************
+       5000-RECONCILE-RECORD.
+           SET WS-RECON-PASSED TO TRUE
+           PERFORM 5110-RECONCILE-FIELD1
+           PERFORM 5120-RECONCILE-FIELD2
+           PERFORM 5130-RECONCILE-FIELD3
+           IF WS-TYPE-EXTENDED
+               PERFORM 5140-RECONCILE-FIELD4
+               PERFORM 5150-RECONCILE-FIELD5
+               PERFORM 5160-RECONCILE-FIELD6
+           END-IF.
+
+       5110-RECONCILE-FIELD1.
+           MOVE WS-RECORD-KEY TO RR-KEY
+           MOVE 'FIELD1' TO RR-FIELD-NAME
+           IF WS-RECORD-FIELD1 = DB-RECORD-FIELD1
+               MOVE 'OK' TO RR-RESULT
+           ELSE
+               MOVE 'MISMATCH' TO RR-RESULT
+               SET WS-RECON-FAILED TO TRUE
+               ADD 1 TO WS-RECON-MISMATCH-COUNT
+           END-IF
+           PERFORM 5900-WRITE-RECON-LINE.
+
+       5120-RECONCILE-FIELD2.
+           MOVE WS-RECORD-KEY TO RR-KEY
+           MOVE 'FIELD2' TO RR-FIELD-NAME
+           IF WS-RECORD-FIELD2 = DB-RECORD-FIELD2
+               MOVE 'OK' TO RR-RESULT
+           ELSE
+               MOVE 'MISMATCH' TO RR-RESULT
+               SET WS-RECON-FAILED TO TRUE
+               ADD 1 TO WS-RECON-MISMATCH-COUNT
+           END-IF
+           PERFORM 5900-WRITE-RECON-LINE.
+
+       5130-RECONCILE-FIELD3.
+           MOVE WS-RECORD-KEY TO RR-KEY
+           MOVE 'FIELD3' TO RR-FIELD-NAME
+           IF WS-RECORD-FIELD3 = DB-RECORD-FIELD3
+               MOVE 'OK' TO RR-RESULT
+           ELSE
+               MOVE 'MISMATCH' TO RR-RESULT
+               SET WS-RECON-FAILED TO TRUE
+               ADD 1 TO WS-RECON-MISMATCH-COUNT
+           END-IF
+           PERFORM 5900-WRITE-RECON-LINE.
+
+       5140-RECONCILE-FIELD4.
+           MOVE WS-RECORD-KEY TO RR-KEY
+           MOVE 'FIELD4' TO RR-FIELD-NAME
+           IF WS-RECORD-FIELD4 = DB-RECORD-FIELD4
+               MOVE 'OK' TO RR-RESULT
+           ELSE
+               MOVE 'MISMATCH' TO RR-RESULT
+               SET WS-RECON-FAILED TO TRUE
+               ADD 1 TO WS-RECON-MISMATCH-COUNT
+           END-IF
+           PERFORM 5900-WRITE-RECON-LINE.
+
+       5150-RECONCILE-FIELD5.
+           MOVE WS-RECORD-KEY TO RR-KEY
+           MOVE 'FIELD5' TO RR-FIELD-NAME
+           IF WS-RECORD-FIELD5 = DB-RECORD-FIELD5
+               MOVE 'OK' TO RR-RESULT
+           ELSE
+               MOVE 'MISMATCH' TO RR-RESULT
+               SET WS-RECON-FAILED TO TRUE
+               ADD 1 TO WS-RECON-MISMATCH-COUNT
+           END-IF
+           PERFORM 5900-WRITE-RECON-LINE.
+
+       5160-RECONCILE-FIELD6.
+           MOVE WS-RECORD-KEY TO RR-KEY
+           MOVE 'FIELD6' TO RR-FIELD-NAME
+           IF WS-RECORD-FIELD6 = DB-RECORD-FIELD6
+               MOVE 'OK' TO RR-RESULT
+           ELSE
+               MOVE 'MISMATCH' TO RR-RESULT
+               SET WS-RECON-FAILED TO TRUE
+               ADD 1 TO WS-RECON-MISMATCH-COUNT
+           END-IF
+           PERFORM 5900-WRITE-RECON-LINE.
+
+       5900-WRITE-RECON-LINE.
+           MOVE WS-RECON-LINE-AREA TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           IF NOT WS-RECON-FILE-OK
+               DISPLAY 'CONVPGM RECON REPORT WRITE FAILED, STATUS='
+                   WS-RECON-STATUS
+           END-IF.
+
+       6000-WRITE-DB-RECORD.
+           MOVE DB-RECORD TO DB-OUTPUT-RECORD
+           WRITE DB-OUTPUT-RECORD
+           IF WS-DB-OK
+               ADD 1 TO WS-RECORDS-WRITTEN
+               MOVE WS-RECORD-KEY TO WS-LAST-CHECKPOINT-KEY
+               ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+               IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                   PERFORM 7000-WRITE-CHECKPOINT
+               END-IF
+               IF WS-JSON-EXPORT-ENABLED
+                   PERFORM 8000-WRITE-JSON-RECORD
+               END-IF
+           ELSE
+               DISPLAY 'CONVPGM DB OUTPUT WRITE FAILED, STATUS='
+                   WS-DB-STATUS
+           END-IF.
+
+      ******************************************************************
+      *    7000-WRITE-CHECKPOINT  (request 003)
+      *    Persists the key of the last successfully-moved record
+      *    every WS-CHECKPOINT-INTERVAL records, so a restart only has
+      *    to skip forward to just past it instead of reprocessing the
+      *    whole file from record one.
+      ******************************************************************
+       7000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT WS-CHECKPOINT-FOUND
+               DISPLAY 'CONVPGM UNABLE TO OPEN CHECKPOINT FILE, STATUS='
+                   WS-CHECKPOINT-STATUS
+           END-IF
+           MOVE WS-LAST-CHECKPOINT-KEY TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           IF NOT WS-CHECKPOINT-FOUND
+               DISPLAY 'CONVPGM CHECKPOINT WRITE FAILED, STATUS='
+                   WS-CHECKPOINT-STATUS
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           MOVE 0 TO WS-RECORDS-SINCE-CHECKPOINT.
+
+      ******************************************************************
+      *    7900-CLEAR-CHECKPOINT
+      *    Reaching 9000-TERMINATE means this run finished normally -
+      *    there is no longer a mid-run key to restart from, so the
+      *    checkpoint file is truncated back to empty rather than left
+      *    holding the last run's final key.  1200-READ-CHECKPOINT
+      *    already treats an empty checkpoint file (blank
+      *    WS-LAST-CHECKPOINT-KEY) as "no restart needed," so a later
+      *    run against the same filenames correctly starts from record
+      *    one instead of replaying this run's restart point - or, for
+      *    a shop that reuses the same filenames feed-over-feed, losing
+      *    every run after the first because a stale checkpoint key was
+      *    still sitting there from a prior clean finish.
+      ******************************************************************
+       7900-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           MOVE 0 TO WS-RECORDS-SINCE-CHECKPOINT.
+
+      ******************************************************************
+      *    8000-WRITE-JSON-RECORD  (request 006)
+      *    Hand-built JSON, one object per line, field names taken
+      *    from DB-RECORD and values exactly as the field map already
+      *    moved them - this program stays the one place the
+      *    WS-RECORD-to-DB-RECORD mapping is defined, nothing in the
+      *    reporting extract re-derives it.
+      ******************************************************************
+       8000-WRITE-JSON-RECORD.
+           MOVE SPACES TO JSON-EXPORT-LINE
+           MOVE 1 TO WS-JSON-PTR
+           STRING '{"DB_RECORD_KEY":"' DELIMITED BY SIZE
+               INTO JSON-EXPORT-LINE WITH POINTER WS-JSON-PTR
+           END-STRING
+           MOVE DB-RECORD-KEY TO WS-JSON-ESCAPE-SOURCE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(DB-RECORD-KEY))
+               TO WS-JSON-ESCAPE-LEN
+           PERFORM 8050-ESCAPE-JSON-FIELD
+           STRING FUNCTION TRIM(WS-JSON-ESCAPE-RESULT) DELIMITED BY SIZE
+                   '","DB_RECORD_TYPE":"' DELIMITED BY SIZE
+                   DB-RECORD-TYPE DELIMITED BY SIZE
+                   '","DB_RECORD_FIELD1":"' DELIMITED BY SIZE
+               INTO JSON-EXPORT-LINE WITH POINTER WS-JSON-PTR
+           END-STRING
+           MOVE DB-RECORD-FIELD1 TO WS-JSON-ESCAPE-SOURCE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(DB-RECORD-FIELD1))
+               TO WS-JSON-ESCAPE-LEN
+           PERFORM 8050-ESCAPE-JSON-FIELD
+           MOVE DB-RECORD-FIELD2 TO WS-AUDIT-NUMERIC-EDIT
+           STRING FUNCTION TRIM(WS-JSON-ESCAPE-RESULT) DELIMITED BY SIZE
+                   '","DB_RECORD_FIELD2":"' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-AUDIT-NUMERIC-EDIT)
+                       DELIMITED BY SIZE
+                   '","DB_RECORD_FIELD3":"' DELIMITED BY SIZE
+               INTO JSON-EXPORT-LINE WITH POINTER WS-JSON-PTR
+           END-STRING
+           MOVE DB-RECORD-FIELD3 TO WS-JSON-ESCAPE-SOURCE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(DB-RECORD-FIELD3))
+               TO WS-JSON-ESCAPE-LEN
+           PERFORM 8050-ESCAPE-JSON-FIELD
+           STRING FUNCTION TRIM(WS-JSON-ESCAPE-RESULT) DELIMITED BY SIZE
+                   '"' DELIMITED BY SIZE
+               INTO JSON-EXPORT-LINE WITH POINTER WS-JSON-PTR
+           END-STRING
+           IF WS-TYPE-EXTENDED
+               STRING ',"DB_RECORD_FIELD4":"' DELIMITED BY SIZE
+                   INTO JSON-EXPORT-LINE WITH POINTER WS-JSON-PTR
+               END-STRING
+               MOVE DB-RECORD-FIELD4 TO WS-JSON-ESCAPE-SOURCE
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(DB-RECORD-FIELD4))
+                   TO WS-JSON-ESCAPE-LEN
+               PERFORM 8050-ESCAPE-JSON-FIELD
+               MOVE DB-RECORD-FIELD5 TO WS-AUDIT-NUMERIC-EDIT
+               STRING FUNCTION TRIM(WS-JSON-ESCAPE-RESULT)
+                           DELIMITED BY SIZE
+                       '","DB_RECORD_FIELD5":"' DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-AUDIT-NUMERIC-EDIT)
+                           DELIMITED BY SIZE
+                       '","DB_RECORD_FIELD6":"' DELIMITED BY SIZE
+                   INTO JSON-EXPORT-LINE WITH POINTER WS-JSON-PTR
+               END-STRING
+               MOVE DB-RECORD-FIELD6 TO WS-JSON-ESCAPE-SOURCE
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(DB-RECORD-FIELD6))
+                   TO WS-JSON-ESCAPE-LEN
+               PERFORM 8050-ESCAPE-JSON-FIELD
+               STRING FUNCTION TRIM(WS-JSON-ESCAPE-RESULT)
+                           DELIMITED BY SIZE
+                       '"' DELIMITED BY SIZE
+                   INTO JSON-EXPORT-LINE WITH POINTER WS-JSON-PTR
+               END-STRING
+           END-IF
+           STRING '}' DELIMITED BY SIZE
+               INTO JSON-EXPORT-LINE
+               WITH POINTER WS-JSON-PTR
+           END-STRING
+           WRITE JSON-EXPORT-LINE
+           IF NOT WS-JSON-OK
+               DISPLAY 'CONVPGM JSON EXPORT WRITE FAILED, STATUS='
+                   WS-JSON-STATUS
+           END-IF.
+
+      ******************************************************************
+      *    8050-ESCAPE-JSON-FIELD
+      *    Backslash-escapes '"' and '\' in the first WS-JSON-ESCAPE-
+      *    LEN characters of WS-JSON-ESCAPE-SOURCE into WS-JSON-ESCAPE-
+      *    RESULT.  An alphanumeric field is free text as far as this
+      *    program is concerned - PIC X(20) allows any byte, including
+      *    a literal quote or backslash, either of which would
+      *    otherwise terminate the value early or break the escape
+      *    sequence when STRING'd straight into JSON-EXPORT-LINE.
+      ******************************************************************
+       8050-ESCAPE-JSON-FIELD.
+           MOVE SPACES TO WS-JSON-ESCAPE-RESULT
+           MOVE 1 TO WS-JSON-ESCAPE-PTR
+           PERFORM VARYING WS-JSON-ESCAPE-IDX FROM 1 BY 1
+                   UNTIL WS-JSON-ESCAPE-IDX > WS-JSON-ESCAPE-LEN
+               MOVE WS-JSON-ESCAPE-SOURCE(WS-JSON-ESCAPE-IDX:1)
+                   TO WS-JSON-ESCAPE-CHAR
+               IF WS-JSON-ESCAPE-CHAR = '"' OR WS-JSON-ESCAPE-CHAR = '\'
+                   STRING '\' DELIMITED BY SIZE
+                           WS-JSON-ESCAPE-CHAR DELIMITED BY SIZE
+                       INTO WS-JSON-ESCAPE-RESULT
+                       WITH POINTER WS-JSON-ESCAPE-PTR
+                   END-STRING
+               ELSE
+                   STRING WS-JSON-ESCAPE-CHAR DELIMITED BY SIZE
+                       INTO WS-JSON-ESCAPE-RESULT
+                       WITH POINTER WS-JSON-ESCAPE-PTR
+                   END-STRING
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      *    9000-TERMINATE
+      *    Everything below only ran because OPEN INPUT WS-INPUT-FILE
+      *    succeeded (see 1100-INITIALIZE/WS-INPUT-FILE-OPEN-SWITCH) -
+      *    closing or clearing the checkpoint for files that were never
+      *    opened is both pointless and, for 7900-CLEAR-CHECKPOINT,
+      *    destructive on a failed restart attempt.
+      ******************************************************************
+       9000-TERMINATE.
+           IF WS-INPUT-FILE-WAS-OPENED
+               PERFORM 7900-CLEAR-CHECKPOINT
+               CLOSE WS-INPUT-FILE
+               CLOSE DB-OUTPUT-FILE
+               CLOSE RECON-REPORT-FILE
+               CLOSE AUDIT-TRAIL-FILE
+               IF WS-JSON-EXPORT-ENABLED
+                   CLOSE JSON-EXPORT-FILE
+               END-IF
+               CLOSE EXCEPTION-FILE
+           END-IF
+           DISPLAY 'CONVPGM RECORDS READ:     ' WS-RECORDS-READ
+           DISPLAY 'CONVPGM RECORDS SKIPPED:  ' WS-RECORDS-SKIPPED
+           DISPLAY 'CONVPGM RECORDS WRITTEN:  ' WS-RECORDS-WRITTEN
+           DISPLAY 'CONVPGM RECORDS REJECTED: ' WS-RECORDS-REJECTED
+           DISPLAY 'CONVPGM RECON MISMATCHES: '
+               WS-RECON-MISMATCH-COUNT.
